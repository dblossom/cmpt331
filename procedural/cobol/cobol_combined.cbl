@@ -3,44 +3,630 @@ PROGRAM-ID.   MAINPROG.
 AUTHOR.       Dan Blossom
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    select tranIn    assign to "TRANIN"
+        organization is line sequential
+        file status  is tranInStatus.
+    select tranOut   assign to "TRANOUT"
+        organization is line sequential
+        file status  is tranOutStatus.
+    select sysIn     assign to "SYSIN"
+        organization is line sequential
+        file status  is sysInStatus.
+    select auditOut  assign to "AUDITOUT"
+        organization is line sequential
+        file status  is auditOutStatus.
+    select suspFile  assign to "SUSPFILE"
+        organization is line sequential
+        file status  is suspFileStatus.
+    select rptFile   assign to "RPTFILE"
+        organization is line sequential
+        file status  is rptFileStatus.
+    select excpFile  assign to "EXCPFILE"
+        organization is line sequential
+        file status  is excpFileStatus.
 
 DATA DIVISION.
+FILE SECTION.
+
+FD  tranIn.
+01 tranRecord.
+   05 tranMessage     pic x(99).
+   05 tranShiftKey    pic 9(3).
+   05 tranAction      pic x(1).
+   05 tranKeyText     pic x(9).
+
+FD  tranOut.
+01 tranOutRecord.
+   05 outRecNo        pic 9(5).
+   05 outAction       pic x(1).
+   05 outShift        pic 9(3).
+   05 outResult       pic x(99).
+   05 outStatus       pic x(8).
+
+*> SYSIN control card: today's default shift key, default run mode,
+*> default keyed-mode key text, and operator/job id for the audit
+*> trail, used whenever a transaction record doesn't say otherwise.
+FD  sysIn.
+01 controlCard.
+   05 ctlShift        pic 9(3).
+   05 ctlMode         pic x(1).
+   05 ctlOperator     pic x(8).
+   05 ctlKeyText      pic x(9).
+   05 ctlRestart      pic x(1).
+
+*> one line per Encrypt/Decrypt/Solve call: who ran it and with what key.
+FD  auditOut.
+01 auditRecord.
+   05 auditSeq        pic 9(5).
+   05 auditRoutine    pic x(7).
+   05 auditInputLen   pic 9(3).
+   05 auditShiftKey   pic 9(3).
+   05 auditKeyText    pic x(9).
+   05 auditTimestamp  pic x(14).
+   05 auditOperator   pic x(8).
+
+*> transactions that fail validation land here with a reason code
+*> instead of going through Encrypt/Decrypt/Solve.
+FD  suspFile.
+01 suspRecord.
+   05 suspRecNo       pic 9(5).
+   05 suspReason      pic x(8).
+   05 suspMessage     pic x(99).
+
+*> one-page summary of a batch run: run date, volumes processed,
+*> the action mix, and the shift key(s) seen - for the shift
+*> supervisor, not the job log.
+FD  rptFile.
+01 rptLine           pic x(80).
+
+*> encrypt/decrypt round-trip mismatches - a record lands here when
+*> reversing the cipher on the output doesn't reproduce the input.
+FD  excpFile.
+01 excpRecord.
+   05 excpRecNo       pic 9(5).
+   05 excpAction      pic x(1).
+   05 excpShiftKey    pic 9(3).
+   05 excpOriginal    pic x(99).
+   05 excpRoundTrip   pic x(99).
+
 WORKING-STORAGE SECTION.
-01 A pic x(99) value space.
-01 B pic 9(3)  value zeros.
-01 C pic x(99) value space.
-01 d pic x(9) value space.
-01 e pic 9(3) value zeros.
+01 tranInStatus     pic x(2) value '00'.
+01 tranOutStatus    pic x(2) value '00'.
+01 sysInStatus      pic x(2) value '00'.
+01 auditOutStatus   pic x(2) value '00'.
+01 suspFileStatus   pic x(2) value '00'.
+01 rptFileStatus    pic x(2) value '00'.
+01 excpFileStatus   pic x(2) value '00'.
+
+01 eofFlag          pic x(1) value 'N'.
+   88 endOfFile     value 'Y'.
+
+01 recNo            pic 9(5) value zeros.
+01 workText         pic x(99) value spaces.
+01 auditSequence    pic 9(5) value zeros.
+01 acceptedCount    pic 9(5) value zeros.
+01 rejectedCount    pic 9(5) value zeros.
+
+01 defaultShift     pic 9(3) value zeros.
+01 defaultMode      pic x(1) value 'E'.
+01 defaultOperator  pic x(8) value 'BATCH'.
+01 defaultKeyText   pic x(9) value spaces.
+01 restartRequested pic x(1) value 'N'.
+
+01 effAction        pic x(1) value space.
+01 effShift         pic 9(3) value zeros.
+01 effKeyText       pic x(9) value spaces.
+
+01 origMessage      pic x(99) value spaces.
+01 currentTimestamp pic x(21) value spaces.
+01 auditLenIdx      pic 9(2) value zeros.
+
+01 validFlag        pic x(1) value 'Y'.
+01 validReason      pic x(8) value spaces.
+
+*> batch summary report counters and shift-key usage.
+01 runDate          pic x(8) value spaces.
+01 encryptedCount   pic 9(5) value zeros.
+01 decryptedCount   pic 9(5) value zeros.
+01 solvedCount      pic 9(5) value zeros.
+01 usedShiftCount   pic 9(2) value zeros.
+01 usedShiftTable.
+   05 usedShiftEntry occurs 30 times pic 9(3) value zeros.
+01 usedShiftIdx     pic 9(2) value zeros.
+01 usedShiftFound   pic x(1) value 'N'.
+
+*> checkpoint/restart tracking for Solve's shift sweep.
+01 chkMode          pic x(1) value spaces.
+01 chkFoundFlag     pic x(1) value 'N'.
+01 chkWriteRecNo    pic 9(5) value zeros.
+01 chkWriteShiftTry pic 9(3) value zeros.
+01 chkWriteComplete pic x(1) value 'N'.
+01 chkLastRecNo     pic 9(5) value zeros.
+01 chkLastShiftTry  pic 9(3) value zeros.
+01 chkLastComplete  pic x(1) value 'N'.
+
+*> run-wide counters as of the checkpoint trail's last completed
+*> record, so a restarted run seeds its own counters from there
+*> instead of starting every one of them back at zero.
+01 chkWriteAccepted  pic 9(5) value zeros.
+01 chkWriteRejected  pic 9(5) value zeros.
+01 chkWriteEncrypted pic 9(5) value zeros.
+01 chkWriteDecrypted pic 9(5) value zeros.
+01 chkWriteSolved    pic 9(5) value zeros.
+01 chkWriteAuditSeq  pic 9(5) value zeros.
+01 chkLastAccepted   pic 9(5) value zeros.
+01 chkLastRejected   pic 9(5) value zeros.
+01 chkLastEncrypted  pic 9(5) value zeros.
+01 chkLastDecrypted  pic 9(5) value zeros.
+01 chkLastSolved     pic 9(5) value zeros.
+01 chkLastAuditSeq   pic 9(5) value zeros.
+
+01 resumeShift      pic 9(3) value zeros.
+01 solvedShift      pic 9(3) value zeros.
+01 solvePartialFlag pic x(1) value 'N'.
+
+*> round-trip reconciliation scratch area.
+01 reconText        pic x(99) value spaces.
 
 PROCEDURE DIVISION.
 
 MAINPROG.
-move 'hal' to a
-move 26 to b
-call "Solve" using a, b
+    perform readControlCard
+
+    move function current-date(1:8) to runDate
+
+*>  the checkpoint trail is only honored when the operator explicitly
+*>  asks for a restart (SYSIN ctlRestart = 'Y'); otherwise this is a
+*>  fresh batch and CHKFILE is reset, so an unrelated run's leftover
+*>  checkpoints never cause a later run to mistake a brand-new batch's
+*>  records for already-completed work.
+    if restartRequested = 'Y'
+        move 'R' to chkMode
+        call "Checkpoint" using chkMode, chkWriteRecNo, chkWriteShiftTry,
+            chkWriteComplete, chkWriteAccepted, chkWriteRejected,
+            chkWriteEncrypted, chkWriteDecrypted, chkWriteSolved,
+            chkWriteAuditSeq, chkLastRecNo, chkLastShiftTry,
+            chkLastComplete, chkLastAccepted, chkLastRejected,
+            chkLastEncrypted, chkLastDecrypted, chkLastSolved,
+            chkLastAuditSeq, chkFoundFlag
+    else
+        move 'X' to chkMode
+        call "Checkpoint" using chkMode, chkWriteRecNo, chkWriteShiftTry,
+            chkWriteComplete, chkWriteAccepted, chkWriteRejected,
+            chkWriteEncrypted, chkWriteDecrypted, chkWriteSolved,
+            chkWriteAuditSeq, chkLastRecNo, chkLastShiftTry,
+            chkLastComplete, chkLastAccepted, chkLastRejected,
+            chkLastEncrypted, chkLastDecrypted, chkLastSolved,
+            chkLastAuditSeq, chkFoundFlag
+    end-if
+
+*>  a genuine restart (CHKFILE actually had a prior run's trail) picks
+*>  up that prior run's run-wide counters where they left off, so the
+*>  final RPTFILE summary covers the whole batch, not just the part
+*>  reprocessed this invocation.
+    if chkFoundFlag = 'Y'
+        move chkLastAccepted  to acceptedCount
+        move chkLastRejected  to rejectedCount
+        move chkLastEncrypted to encryptedCount
+        move chkLastDecrypted to decryptedCount
+        move chkLastSolved    to solvedCount
+        move chkLastAuditSeq  to auditSequence
+    end-if
+
+    open input tranIn
+    if tranInStatus not = '00'
+        display 'FATAL: TRANIN open failed, status ' tranInStatus
+        move 16 to return-code
+        stop run
+    end-if
+
+*>  a restart appends to the prior run's TRANOUT/SUSPFILE/EXCPFILE
+*>  instead of truncating them, so every already-completed record's
+*>  result stays in the final output alongside what this invocation
+*>  adds. A fresh, non-restart batch still opens them OUTPUT as
+*>  before.
+    if chkFoundFlag = 'Y'
+        open extend tranOut
+        if tranOutStatus not = '00'
+            open output tranOut
+        end-if
+    else
+        open output tranOut
+    end-if
+    if tranOutStatus not = '00'
+        display 'FATAL: TRANOUT open failed, status ' tranOutStatus
+        move 16 to return-code
+        stop run
+    end-if
+
+    open extend auditOut
+    if auditOutStatus not = '00'
+        close auditOut
+        open output auditOut
+    end-if
+
+    if chkFoundFlag = 'Y'
+        open extend suspFile
+        if suspFileStatus not = '00'
+            open output suspFile
+        end-if
+    else
+        open output suspFile
+    end-if
+    if suspFileStatus not = '00'
+        display 'FATAL: SUSPFILE open failed, status ' suspFileStatus
+        move 16 to return-code
+        stop run
+    end-if
+
+    if chkFoundFlag = 'Y'
+        open extend excpFile
+        if excpFileStatus not = '00'
+            open output excpFile
+        end-if
+    else
+        open output excpFile
+    end-if
+    if excpFileStatus not = '00'
+        display 'FATAL: EXCPFILE open failed, status ' excpFileStatus
+        move 16 to return-code
+        stop run
+    end-if
+
+    read tranIn
+        at end move 'Y' to eofFlag
+    end-read
+
+    perform until endOfFile
+        add 1 to recNo
+        perform processTransaction
+
+        read tranIn
+            at end move 'Y' to eofFlag
+        end-read
+    end-perform
+
+    display 'ACCEPTED RECORDS: ' acceptedCount
+    display 'REJECTED RECORDS: ' rejectedCount
+
+    perform writeSummaryReport
+
+    close tranIn
+    close tranOut
+    close auditOut
+    close suspFile
+    close excpFile
+
+    move 'C' to chkMode
+    call "Checkpoint" using chkMode, chkWriteRecNo, chkWriteShiftTry,
+        chkWriteComplete, chkWriteAccepted, chkWriteRejected,
+        chkWriteEncrypted, chkWriteDecrypted, chkWriteSolved,
+        chkWriteAuditSeq, chkLastRecNo, chkLastShiftTry,
+        chkLastComplete, chkLastAccepted, chkLastRejected,
+        chkLastEncrypted, chkLastDecrypted, chkLastSolved,
+        chkLastAuditSeq, chkFoundFlag
+
+    stop run.
 
-move 'This is a test string from Alan.' to a
-move 8 to b
-call "Encrypt" using a, b
-display a
+readControlCard.
+    open input sysIn
+    if sysInStatus = '00'
+        read sysIn
+            at end continue
+        end-read
+        if sysInStatus = '00'
+            move ctlShift    to defaultShift
+            move ctlMode     to defaultMode
+            move ctlOperator to defaultOperator
+            move ctlKeyText  to defaultKeyText
+            move ctlRestart  to restartRequested
+        end-if
+        close sysIn
+    else
+        display 'SYSIN not found - using default shift/mode'
+    end-if
+.
+
+processTransaction.
+*>  a record number already fully checkpointed by a prior run is
+*>  done work; skip it rather than reprocessing it. The record that
+*>  was the last one checkpointed is itself done work once it is
+*>  marked complete - only an incomplete last record (a Solve sweep
+*>  caught mid-shift) falls through to be picked back up below.
+    if chkFoundFlag = 'Y' and
+            (recNo < chkLastRecNo or
+             (recNo = chkLastRecNo and chkLastComplete = 'Y'))
+        continue
+    else
+        move tranMessage to origMessage
+        move tranMessage to workText
+
+        call "Validate" using origMessage, validFlag, validReason
+
+        if validFlag = 'N'
+            move recNo       to suspRecNo
+            move validReason  to suspReason
+            move origMessage  to suspMessage
+            write suspRecord
+            add 1 to rejectedCount
+        else
+            move tranAction to effAction
+            if effAction = space
+                move defaultMode to effAction
+            end-if
+
+            if effAction not = 'E' and effAction not = 'K' and
+                    effAction not = 'D' and effAction not = 'V' and
+                    effAction not = 'S'
+*>              a blank tranAction with no SYSIN default, or an
+*>              operator typo, leaves nothing valid to dispatch to -
+*>              treat it like a validation failure instead of
+*>              silently passing the message through unencrypted
+*>              and reporting it OK.
+                move recNo       to suspRecNo
+                move 'BADACT'    to suspReason
+                move origMessage to suspMessage
+                write suspRecord
+                add 1 to rejectedCount
+            else
+            add 1 to acceptedCount
+
+*>          a Solve record's shift field isn't a cipher key the
+*>          operator chose - it is unknown by definition, so the
+*>          sweep always covers the full 1-26 range regardless of
+*>          what happens to be in tranShiftKey or the SYSIN default.
+            if effAction = 'S'
+                move 26 to effShift
+            else
+                move tranShiftKey to effShift
+                if effShift = zeros
+                    move defaultShift to effShift
+                end-if
+            end-if
+
+            move tranKeyText to effKeyText
+            if effKeyText = spaces
+                move defaultKeyText to effKeyText
+            end-if
+
+*>          effShift is only a real cipher shift for plain Caesar
+*>          encrypt/decrypt; keyed mode is driven by effKeyText and
+*>          Solve's effShift is a sweep bound, never a key actually
+*>          used, so only E/D feed the summary report's shift list.
+            if effAction = 'E' or effAction = 'D'
+                perform trackShiftUsage
+            end-if
 
-call "Decrypt" using a, b
-display a
+*>          only the one message that was mid-sweep when a prior run
+*>          stopped gets a resume point; everything else sweeps from
+*>          shift 1 as normal.
+            move zeros to resumeShift
+            if chkFoundFlag = 'Y' and recNo = chkLastRecNo
+                    and chkLastComplete = 'N' and effAction = 'S'
+                move chkLastShiftTry to resumeShift
+            end-if
 
-move 'the brown dog jumped over the lazy fox.' to a
-call "Encrypt" using a, b
-display a
-call "Decrypt" using a, b
-display a
+            evaluate effAction
+                when 'E'
+                    call "Encrypt" using workText, effShift, 'C', spaces
+                    add 1 to encryptedCount
+                when 'K'
+                    call "Encrypt" using workText, effShift, 'K', effKeyText
+                    add 1 to encryptedCount
+                when 'D'
+                    call "Decrypt" using workText, effShift, 'C', spaces
+                    add 1 to decryptedCount
+                when 'V'
+                    call "Decrypt" using workText, effShift, 'K', effKeyText
+                    add 1 to decryptedCount
+                when 'S'
+                    call "Solve" using workText, effShift, recNo,
+                        resumeShift, solvedShift, solvePartialFlag
+*>                  effShift going into the call was only the sweep
+*>                  bound (26); the shift Solve actually determined
+*>                  is what belongs in the audit trail and TRANOUT
+*>                  from here on, so it can be traced back later.
+                    move solvedShift to effShift
+                    add 1 to solvedCount
+*>              effAction was already checked against E/K/D/V/S above,
+*>              so this is unreachable - kept only as a backstop so a
+*>              future action code can never fall through unhandled.
+                when other
+                    continue
+            end-evaluate
 
-move 'cobol makes me wish I just got a job at McDonalds' to a
-call "Encrypt" using a, b
-display a
-call "Decrypt" using a, b
-display a
+            perform reconcileRoundTrip
 
-stop run.
+            move recNo       to outRecNo
+            move effAction   to outAction
+            move effShift    to outShift
+            move workText    to outResult
+            move 'OK'        to outStatus
+*>          CHKFILE only remembers which shifts a prior run already
+*>          tried, not their scores, so a sweep resumed after a
+*>          restart can't compare against shifts it skipped - flag
+*>          that result as partial rather than as confident as a
+*>          full sweep.
+            if effAction = 'S' and solvePartialFlag = 'Y'
+                move 'PARTIAL' to outStatus
+            end-if
+            write tranOutRecord
 
+            perform recordAudit
+
+*>          every accepted record gets a one-shot completion
+*>          checkpoint (Solve's own shift-by-shift progress writes,
+*>          inside Solve, are what make the mid-sweep resume possible -
+*>          this is the record-level entry the skip test above reads).
+*>          it also carries the run-wide counters as of this record,
+*>          so a restarted run can seed its own counters from the last
+*>          completed record instead of starting every counter back at
+*>          zero and silently undercounting everything from before the
+*>          restart point.
+                move 'W'   to chkMode
+                move recNo to chkWriteRecNo
+                move effShift to chkWriteShiftTry
+                move 'Y'   to chkWriteComplete
+                move acceptedCount  to chkWriteAccepted
+                move rejectedCount  to chkWriteRejected
+                move encryptedCount to chkWriteEncrypted
+                move decryptedCount to chkWriteDecrypted
+                move solvedCount    to chkWriteSolved
+                move auditSequence  to chkWriteAuditSeq
+                call "Checkpoint" using chkMode, chkWriteRecNo,
+                    chkWriteShiftTry, chkWriteComplete,
+                    chkWriteAccepted, chkWriteRejected,
+                    chkWriteEncrypted, chkWriteDecrypted,
+                    chkWriteSolved, chkWriteAuditSeq, chkLastRecNo,
+                    chkLastShiftTry, chkLastComplete,
+                    chkLastAccepted, chkLastRejected,
+                    chkLastEncrypted, chkLastDecrypted,
+                    chkLastSolved, chkLastAuditSeq, chkFoundFlag
+            end-if
+        end-if
+    end-if
+.
+
+recordAudit.
+    add 1 to auditSequence
+    move auditSequence to auditSeq
+    evaluate effAction
+        when 'E' move 'ENCRYPT' to auditRoutine
+        when 'K' move 'ENCRYPT' to auditRoutine
+        when 'D' move 'DECRYPT' to auditRoutine
+        when 'V' move 'DECRYPT' to auditRoutine
+        when 'S' move 'SOLVE'   to auditRoutine
+*>      processTransaction already turns any action outside
+*>      E/K/D/V/S into a SUSPFILE record before this paragraph is
+*>      ever reached, so this is unreachable - kept only so
+*>      auditRoutine is never left holding whatever garbage it had
+*>      from a prior call.
+        when other
+            move 'UNKNOWN' to auditRoutine
+    end-evaluate
+
+    inspect function reverse(origMessage)
+        tallying auditLenIdx for leading spaces
+    compute auditInputLen = length of origMessage - auditLenIdx
+
+    move effShift      to auditShiftKey
+    move effKeyText    to auditKeyText
+    move function current-date to currentTimestamp
+    move currentTimestamp(1:14) to auditTimestamp
+    move defaultOperator to auditOperator
+    write auditRecord
+    if auditOutStatus not = '00'
+        display 'WARNING: AUDITOUT write failed, record '
+            recNo ' status ' auditOutStatus
+    end-if
+.
+
+*> remember each distinct shift key seen this run so the summary
+*> report can list them.
+trackShiftUsage.
+    move 'N' to usedShiftFound
+    perform varying usedShiftIdx from 1 by 1 until usedShiftIdx > usedShiftCount
+        if usedShiftEntry(usedShiftIdx) = effShift
+            move 'Y' to usedShiftFound
+        end-if
+    end-perform
+    if usedShiftFound = 'N' and usedShiftCount < 30
+        add 1 to usedShiftCount
+        move effShift to usedShiftEntry(usedShiftCount)
+    end-if
+.
+
+*> reverse the cipher just applied and make sure we land back on
+*> the original input; anything else goes to EXCPFILE.
+reconcileRoundTrip.
+    move workText to reconText
+    evaluate effAction
+        when 'E'
+            call "Decrypt" using reconText, effShift, 'C', spaces
+        when 'K'
+            call "Decrypt" using reconText, effShift, 'K', effKeyText
+        when 'D'
+            call "Encrypt" using reconText, effShift, 'C', spaces
+        when 'V'
+            call "Encrypt" using reconText, effShift, 'K', effKeyText
+        when other
+*>          Solve's chosen shift is a guess, not a verified key - there
+*>          is nothing deterministic to round-trip, so skip it.
+            move origMessage to reconText
+    end-evaluate
+
+    if reconText not = origMessage
+        move recNo       to excpRecNo
+        move effAction   to excpAction
+        move effShift    to excpShiftKey
+        move origMessage to excpOriginal
+        move reconText   to excpRoundTrip
+        write excpRecord
+    end-if
+.
+
+*> one-page batch summary: run date, volumes, action mix, and
+*> every distinct shift key used.
+writeSummaryReport.
+    open output rptFile
+    if rptFileStatus not = '00'
+        display 'FATAL: RPTFILE open failed, status ' rptFileStatus
+        move 16 to return-code
+        stop run
+    end-if
+
+    move spaces to rptLine
+    string 'BATCH SUMMARY REPORT - RUN DATE ' runDate
+        delimited by size into rptLine
+    write rptLine
+
+    move spaces to rptLine
+    string 'ACCEPTED RECORDS : ' acceptedCount
+        delimited by size into rptLine
+    write rptLine
+
+    move spaces to rptLine
+    string 'REJECTED RECORDS : ' rejectedCount
+        delimited by size into rptLine
+    write rptLine
+
+    move spaces to rptLine
+    string 'ENCRYPTED        : ' encryptedCount
+        delimited by size into rptLine
+    write rptLine
+
+    move spaces to rptLine
+    string 'DECRYPTED        : ' decryptedCount
+        delimited by size into rptLine
+    write rptLine
+
+    move spaces to rptLine
+    string 'SOLVED           : ' solvedCount
+        delimited by size into rptLine
+    write rptLine
+
+    move spaces to rptLine
+    write rptLine
+
+    if usedShiftCount = 0
+        move 'SHIFT KEY(S) USED : NONE' to rptLine
+        write rptLine
+    else
+        move 'SHIFT KEY(S) USED :' to rptLine
+        write rptLine
+        perform varying usedShiftIdx from 1 by 1
+                until usedShiftIdx > usedShiftCount
+            move spaces to rptLine
+            string '    ' usedShiftEntry(usedShiftIdx)
+                delimited by size into rptLine
+            write rptLine
+        end-perform
+    end-if
+
+    close rptFile
+.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID.   Encrypt.
@@ -51,48 +637,99 @@ WORKING-STORAGE SECTION.
 01 counter         pic 9(2)  value zeros.
 01 point           pic 9(2)  value zeros.
 01 currentChar     pic X(1)  value space.
-01 charValue       pic 9(2)  value zeros.
+01 charValue       pic 9(3)  value zeros.
+01 newValue        pic 9(3)  value zeros.
+
+01 punctAlphabet   pic x(9)  value '.,!?;:-()'.
+01 punctIdx        pic 9(2)  value zeros.
+01 newPunctIdx     pic 9(2)  value zeros.
+
+01 keyLen          pic 9(2)  value zeros.
+01 keyTrailSpaces  pic 9(2)  value zeros.
+01 keyIndex        pic 9(2)  value zeros.
+01 keyChar         pic x(1)  value space.
+01 keyOrdVal       pic 9(3)  value zeros.
+01 keyShiftVal     pic 9(3)  value zeros.
+01 rawShift        pic 9(3)  value zeros.
 
 LINKAGE SECTION.
 01 encryptText     pic X(99) value space.
 01 shiftAmt        pic 9(3)  value zeros.
+01 cipherMode      pic x(1)  value 'C'.
+01 keyText         pic x(9)  value spaces.
 
-PROCEDURE DIVISION USING encryptText, shiftAmt.
+PROCEDURE DIVISION USING encryptText, shiftAmt, cipherMode, keyText.
 Encrypt.
-    move Function Upper-case(encryptText) to encryptText
-
     INSPECT FUNCTION REVERSE(encryptText) TALLYING counter FOR LEADING SPACES
     COMPUTE counter = LENGTH OF encryptText - counter
 
-    add 1 to counter
     move 1 to point
 
+    if cipherMode = 'K'
+        inspect function reverse(keyText) tallying keyTrailSpaces
+            for leading spaces
+        compute keyLen = length of keyText - keyTrailSpaces
+        if keyLen = 0
+            move 1 to keyLen
+        end-if
+    end-if
+
     Perform counter times
-    
+
     	move encryptText(point:1) to currentChar
     	move function ord(currentChar) to charValue
 
-    	if(charValue) less than 66 or greater than 91 then
-    		move charValue to charValue
-    	else
-			add charValue to shiftAmt giving charValue
-    	
-			Perform until charValue < 92
-				subtract 91 from charValue giving charValue
-        		add 65 to charValue giving charValue
-			end-perform
-    	end-if
-    
-		move function char(charValue) to currentChar
-  		move currentChar to encryptText(point:1)  
+        if cipherMode = 'K'
+            compute keyIndex = function mod(point - 1, keyLen) + 1
+            move keyText(keyIndex:1) to keyChar
+            move function ord(function upper-case(keyChar)) to keyOrdVal
+            if keyOrdVal >= 66 and keyOrdVal <= 91
+                compute keyShiftVal = keyOrdVal - 66
+            else
+                compute keyShiftVal = function mod(keyOrdVal, 26)
+            end-if
+            move keyShiftVal to rawShift
+        else
+            move shiftAmt to rawShift
+        end-if
+
+    	if(charValue) greater than or equal to 66 and less than or equal to 91
+            compute newValue = 66 + function mod(charValue - 66 + rawShift, 26)
+            move function char(newValue) to currentChar
+        else
+            if(charValue) greater than or equal to 98 and less than or equal to 123
+                compute newValue = 98 + function mod(charValue - 98 + rawShift, 26)
+                move function char(newValue) to currentChar
+            else
+                if(charValue) greater than or equal to 49 and less than or equal to 58
+                    compute newValue = 49 + function mod(charValue - 49 + rawShift, 10)
+                    move function char(newValue) to currentChar
+                else
+                    perform varying punctIdx from 1 by 1
+                            until punctIdx > 9
+                        if punctAlphabet(punctIdx:1) = currentChar
+                            exit perform
+                        end-if
+                    end-perform
+                    if punctIdx <= 9
+                        compute newPunctIdx =
+                            function mod(punctIdx - 1 + rawShift, 9) + 1
+                        move punctAlphabet(newPunctIdx:1) to currentChar
+                    end-if
+                end-if
+            end-if
+        end-if
+
+  		move currentChar to encryptText(point:1)
     	Subtract 1 from counter
     	add 1 to point
     end-perform
 .
 EXIT PROGRAM.
+END PROGRAM Encrypt.
 
 IDENTIFICATION DIVISION.
-PROGRAM-ID.   Decrypt.
+PROGRAM-ID.   Decrypt IS COMMON PROGRAM.
 ENVIRONMENT DIVISION.
  DATA DIVISION.
 
@@ -100,71 +737,482 @@ WORKING-STORAGE SECTION.
 01 decryptCounter  pic 9(2)  value zeros.
 01 decryptPointer  pic 9(2)  value zeros.
 01 decryptChar     pic X(1)  value space.
-01 decCharVal      pic 9(2)  value zeros.
+01 decCharVal      pic 9(3)  value zeros.
+01 decNewVal       pic 9(3)  value zeros.
+01 decShiftLetter  pic 9(3)  value zeros.
+01 decShiftDigit   pic 9(3)  value zeros.
+01 decShiftPunct   pic 9(3)  value zeros.
+
+01 decPunctAlphabet  pic x(9)  value '.,!?;:-()'.
+01 decPunctIdx       pic 9(2)  value zeros.
+01 decNewPunctIdx    pic 9(2)  value zeros.
+
+01 decKeyLen         pic 9(2)  value zeros.
+01 decKeyTrailSpace  pic 9(2)  value zeros.
+01 decKeyIndex       pic 9(2)  value zeros.
+01 decKeyChar        pic x(1)  value space.
+01 decKeyOrdVal      pic 9(3)  value zeros.
+01 decKeyShiftVal    pic 9(3)  value zeros.
+01 decRawShift       pic 9(3)  value zeros.
 
 LINKAGE SECTION.
 01 decryptText     pic x(99) value space.
 01 decShiftAmt     pic 9(3)  value zeros.
+01 decCipherMode   pic x(1)  value 'C'.
+01 decKeyText      pic x(9)  value spaces.
 
-PROCEDURE DIVISION USING decryptText, decShiftAmt.
+PROCEDURE DIVISION USING decryptText, decShiftAmt, decCipherMode, decKeyText.
 DECRYPT.
-
-    move function Upper-case(decryptText) to decryptText
     INSPECT FUNCTION REVERSE(decryptText) TALLYING decryptCounter FOR LEADING SPACES
     COMPUTE decryptCounter = LENGTH OF decryptText - decryptCounter
-    
-    add 1 to decryptCounter
+
     move 1 to decryptPointer
 
+    if decCipherMode = 'K'
+        inspect function reverse(decKeyText) tallying decKeyTrailSpace
+            for leading spaces
+        compute decKeyLen = length of decKeyText - decKeyTrailSpace
+        if decKeyLen = 0
+            move 1 to decKeyLen
+        end-if
+    end-if
+
     Perform decryptCounter times
         move decryptText(decryptPointer:1) to decryptChar
         move function ord(decryptChar) to decCharVal
-        
-        if(decCharVal) less than 66 or greater than 91 then
-            move decCharVal to decCharVal
+
+        if decCipherMode = 'K'
+            compute decKeyIndex = function mod(decryptPointer - 1, decKeyLen) + 1
+            move decKeyText(decKeyIndex:1) to decKeyChar
+            move function ord(function upper-case(decKeyChar)) to decKeyOrdVal
+            if decKeyOrdVal >= 66 and decKeyOrdVal <= 91
+                compute decKeyShiftVal = decKeyOrdVal - 66
+            else
+                compute decKeyShiftVal = function mod(decKeyOrdVal, 26)
+            end-if
+            move decKeyShiftVal to decRawShift
         else
-        	subtract decShiftAmt from decCharVal giving decCharVal
-			Perform until decCharVal > 65
-                subtract decCharVal from 66 giving decCharVal
-                subtract decCharVal from 92 giving decCharVal
-			end-perform
-            
+            move decShiftAmt to decRawShift
         end-if
-    
-        move function char(decCharVal) to decryptChar
+
+        if(decCharVal) greater than or equal to 66 and less than or equal to 91
+            compute decShiftLetter = function mod(26 - function mod(decRawShift, 26), 26)
+            compute decNewVal = 66 + function mod(decCharVal - 66 + decShiftLetter, 26)
+            move function char(decNewVal) to decryptChar
+        else
+            if(decCharVal) greater than or equal to 98 and less than or equal to 123
+                compute decShiftLetter = function mod(26 - function mod(decRawShift, 26), 26)
+                compute decNewVal = 98 + function mod(decCharVal - 98 + decShiftLetter, 26)
+                move function char(decNewVal) to decryptChar
+            else
+                if(decCharVal) greater than or equal to 49 and less than or equal to 58
+                    compute decShiftDigit = function mod(10 - function mod(decRawShift, 10), 10)
+                    compute decNewVal = 49 + function mod(decCharVal - 49 + decShiftDigit, 10)
+                    move function char(decNewVal) to decryptChar
+                else
+                    perform varying decPunctIdx from 1 by 1
+                            until decPunctIdx > 9
+                        if decPunctAlphabet(decPunctIdx:1) = decryptChar
+                            exit perform
+                        end-if
+                    end-perform
+                    if decPunctIdx <= 9
+                        compute decShiftPunct = function mod(9 - function mod(decRawShift, 9), 9)
+                        compute decNewPunctIdx =
+                            function mod(decPunctIdx - 1 + decShiftPunct, 9) + 1
+                        move decPunctAlphabet(decNewPunctIdx:1) to decryptChar
+                    end-if
+                end-if
+            end-if
+        end-if
+
         move decryptChar to decryptText(decryptPointer:1)
         add 1 to decryptPointer
         subtract 1 from decryptCounter
     END-PERFORM
-.   
+.
 EXIT PROGRAM.
+END PROGRAM Decrypt.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID.   Solve.
 ENVIRONMENT DIVISION.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01 shiftOne        pic 9(3) value zeros.
-01 numberDisplay   pic 9(3) value zeros.
+01 shiftTry          pic 9(3) value zeros.
+01 referenceText     pic x(99) value spaces.
+01 candidateText     pic x(99) value spaces.
+01 upperCandidate    pic x(99) value spaces.
+
+01 bestScore         pic 9(5) value zeros.
+01 bestShiftFound    pic 9(3) value zeros.
+01 bestText          pic x(99) value spaces.
+01 candidateScore    pic 9(5) value zeros.
+
+01 wordIdx           pic 9(2) value zeros.
+01 wordScratch       pic x(8) value spaces.
+01 wordLen           pic 9(2) value zeros.
+01 wordTally         pic 9(3) value zeros.
+
+*> the 20 most common short English words, not any one sample
+*> message - this has to score arbitrary batch traffic, not just
+*> the handful of sentences used to exercise the program.
+01 dictionaryWordsFlat.
+   05 filler pic x(8) value 'THE     '.
+   05 filler pic x(8) value 'AND     '.
+   05 filler pic x(8) value 'YOU     '.
+   05 filler pic x(8) value 'THAT    '.
+   05 filler pic x(8) value 'WAS     '.
+   05 filler pic x(8) value 'FOR     '.
+   05 filler pic x(8) value 'ARE     '.
+   05 filler pic x(8) value 'WITH    '.
+   05 filler pic x(8) value 'THIS    '.
+   05 filler pic x(8) value 'FROM    '.
+   05 filler pic x(8) value 'HAVE    '.
+   05 filler pic x(8) value 'WILL    '.
+   05 filler pic x(8) value 'YOUR    '.
+   05 filler pic x(8) value 'WHAT    '.
+   05 filler pic x(8) value 'WHEN    '.
+   05 filler pic x(8) value 'THERE   '.
+   05 filler pic x(8) value 'THEIR   '.
+   05 filler pic x(8) value 'WOULD   '.
+   05 filler pic x(8) value 'ABOUT   '.
+   05 filler pic x(8) value 'COULD   '.
+01 dictionaryTable redefines dictionaryWordsFlat.
+   05 dictionaryWord occurs 20 times pic x(8).
+
+*> checkpoint plumbing for the shift sweep below.
+01 solveStartShift    pic 9(3) value zeros.
+01 chkSolveMode       pic x(1) value space.
+01 chkSolveWriteDone  pic x(1) value space.
+01 chkSolveOutRecNo   pic 9(5) value zeros.
+01 chkSolveOutShift   pic 9(3) value zeros.
+01 chkSolveOutDone    pic x(1) value space.
+01 chkSolveFound      pic x(1) value space.
+*> Solve's per-shift-attempt checkpoint write never marks a record
+*> complete, so the run-wide counters that ride along with a
+*> complete checkpoint are never read back for it - these are just
+*> filler for that call's expanded parameter list.
+01 chkSolveZeroIn1    pic 9(5) value zeros.
+01 chkSolveZeroIn2    pic 9(5) value zeros.
+01 chkSolveZeroIn3    pic 9(5) value zeros.
+01 chkSolveZeroIn4    pic 9(5) value zeros.
+01 chkSolveZeroIn5    pic 9(5) value zeros.
+01 chkSolveZeroIn6    pic 9(5) value zeros.
+01 chkSolveZeroOut1   pic 9(5) value zeros.
+01 chkSolveZeroOut2   pic 9(5) value zeros.
+01 chkSolveZeroOut3   pic 9(5) value zeros.
+01 chkSolveZeroOut4   pic 9(5) value zeros.
+01 chkSolveZeroOut5   pic 9(5) value zeros.
+01 chkSolveZeroOut6   pic 9(5) value zeros.
 
 LINKAGE SECTION.
 01 solveString     pic x(99) value space.
 01 solveShift      pic 9(3)  value zeros.
+01 solveRecNo      pic 9(5)  value zeros.
+01 solveResumeShift pic 9(3) value zeros.
+01 solveFoundShift  pic 9(3) value zeros.
+01 solvePartial     pic x(1) value 'N'.
 
-PROCEDURE DIVISION USING solveString, solveShift.
+PROCEDURE DIVISION USING solveString, solveShift, solveRecNo,
+        solveResumeShift, solveFoundShift, solvePartial.
 SOLVE.
-    move 1 to shiftOne
-    add 1 to solveShift
-    Perform solveShift times
-        subtract 1 from solveShift giving numberDisplay
-        display 'Caesar ', numberDisplay, ':', solveString
-        call "Decrypt" using solveString, shiftOne
-        subtract 1 from solveShift
-    END-PERFORM
+    move solveString to referenceText
+    move zeros to bestScore
+    move zeros to bestShiftFound
+    move spaces to bestText
+
+    move solveResumeShift to solveStartShift
+    add 1 to solveStartShift
+
+    perform varying shiftTry from solveStartShift by 1
+            until shiftTry > solveShift
+        move referenceText to candidateText
+        call "Decrypt" using candidateText, shiftTry, 'C', spaces
+
+        move function upper-case(candidateText) to upperCandidate
+        move zeros to candidateScore
+
+        perform varying wordIdx from 1 by 1 until wordIdx > 20
+            move dictionaryWord(wordIdx) to wordScratch
+            move zeros to wordLen
+            inspect function reverse(wordScratch)
+                tallying wordLen for leading spaces
+            compute wordLen = 8 - wordLen
+            if wordLen > 0
+                move zeros to wordTally
+                inspect upperCandidate tallying wordTally
+                    for all wordScratch(1:wordLen)
+                compute candidateScore = candidateScore + wordTally * wordLen
+            end-if
+        end-perform
+
+        if candidateScore > bestScore
+            move candidateScore to bestScore
+            move shiftTry to bestShiftFound
+            move candidateText to bestText
+        end-if
+
+*>      this shift attempt for this message is done; checkpoint it
+*>      so a restart doesn't resweep it. This write never marks the
+*>      record complete, so the run-wide counters riding along with
+*>      a completion write (see processTransaction) don't apply here.
+        move 'W' to chkSolveMode
+        move 'N' to chkSolveWriteDone
+        call "Checkpoint" using chkSolveMode, solveRecNo, shiftTry,
+            chkSolveWriteDone, chkSolveZeroIn1, chkSolveZeroIn2,
+            chkSolveZeroIn3, chkSolveZeroIn4, chkSolveZeroIn5,
+            chkSolveZeroIn6, chkSolveOutRecNo, chkSolveOutShift,
+            chkSolveOutDone, chkSolveZeroOut1, chkSolveZeroOut2,
+            chkSolveZeroOut3, chkSolveZeroOut4, chkSolveZeroOut5,
+            chkSolveZeroOut6, chkSolveFound
+    end-perform
+
+*>  the whole 1-to-solveShift sweep for this message finished. The
+*>  record-complete checkpoint entry (with the run-wide counters
+*>  attached) is written once by processTransaction after it calls
+*>  recordAudit, the same as every other action - Solve itself has
+*>  no access to those counters, so it no longer writes its own
+*>  completion entry here.
+
+    if bestScore = 0
+        move referenceText to candidateText
+        call "Decrypt" using candidateText, 1, 'C', spaces
+        move candidateText to bestText
+        move 1 to bestShiftFound
+    end-if
+
+    display 'Best candidate (shift ', bestShiftFound, '): ', bestText
+
+    move bestText to solveString
+    move bestShiftFound to solveFoundShift
+
+*>  CHKFILE only remembers which shifts were already tried, not their
+*>  scores, so a sweep resumed after a restart has no memory of how
+*>  shifts 1 through solveResumeShift scored - it can only pick a
+*>  best candidate among the shifts it still ran. Flag that case so
+*>  the caller doesn't present a resume-truncated guess with the same
+*>  confidence as a full sweep.
+    if solveResumeShift > 0
+        move 'Y' to solvePartial
+    else
+        move 'N' to solvePartial
+    end-if
 .
 EXIT PROGRAM.
-
 END PROGRAM Solve.
-end program Decrypt.
-end program Encrypt.
-end program MAINPROG.
+
+*> keeper of the CHKFILE checkpoint trail. Mode 'R' reads back the
+*> last (record, shift) combination a prior run got to, so MAINPROG
+*> knows where to resume. Mode 'W' appends one more completed
+*> combination. Mode 'C' closes the file at end of run. Mode 'X'
+*> resets the trail for a fresh, non-restart batch. Kept as its own
+*> small program (like Validate) rather than folded into Solve,
+*> since both MAINPROG and Solve need to drive it.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.   Checkpoint IS COMMON PROGRAM.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    select chkFile assign to "CHKFILE"
+        organization is line sequential
+        file status  is chkFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  chkFile.
+01 chkFileRecord.
+   05 chkFileRecNo     pic 9(5).
+   05 chkFileShiftTry  pic 9(3).
+   05 chkFileComplete  pic x(1).
+*> run-wide counters as of this line, carried along only so a
+*> restart can reseed MAINPROG's batch totals from the last fully
+*> completed record instead of starting every one of them back at
+*> zero.
+   05 chkFileAccepted  pic 9(5).
+   05 chkFileRejected  pic 9(5).
+   05 chkFileEncrypted pic 9(5).
+   05 chkFileDecrypted pic 9(5).
+   05 chkFileSolved    pic 9(5).
+   05 chkFileAuditSeq  pic 9(5).
+
+WORKING-STORAGE SECTION.
+01 chkFileStatus   pic x(2) value '00'.
+01 chkOpenFlag     pic x(1) value 'N'.
+01 chkEofFlag      pic x(1) value 'N'.
+   88 chkEndOfFile value 'Y'.
+
+LINKAGE SECTION.
+01 chkMode         pic x(1) value space.
+01 chkInRecNo      pic 9(5) value zeros.
+01 chkInShiftTry   pic 9(3) value zeros.
+01 chkInComplete   pic x(1) value space.
+01 chkInAccepted   pic 9(5) value zeros.
+01 chkInRejected   pic 9(5) value zeros.
+01 chkInEncrypted  pic 9(5) value zeros.
+01 chkInDecrypted  pic 9(5) value zeros.
+01 chkInSolved     pic 9(5) value zeros.
+01 chkInAuditSeq   pic 9(5) value zeros.
+01 chkOutRecNo     pic 9(5) value zeros.
+01 chkOutShiftTry  pic 9(3) value zeros.
+01 chkOutComplete  pic x(1) value space.
+01 chkOutAccepted  pic 9(5) value zeros.
+01 chkOutRejected  pic 9(5) value zeros.
+01 chkOutEncrypted pic 9(5) value zeros.
+01 chkOutDecrypted pic 9(5) value zeros.
+01 chkOutSolved    pic 9(5) value zeros.
+01 chkOutAuditSeq  pic 9(5) value zeros.
+01 chkOutFound     pic x(1) value 'N'.
+
+PROCEDURE DIVISION USING chkMode, chkInRecNo, chkInShiftTry,
+        chkInComplete, chkInAccepted, chkInRejected, chkInEncrypted,
+        chkInDecrypted, chkInSolved, chkInAuditSeq, chkOutRecNo,
+        chkOutShiftTry, chkOutComplete, chkOutAccepted,
+        chkOutRejected, chkOutEncrypted, chkOutDecrypted,
+        chkOutSolved, chkOutAuditSeq, chkOutFound.
+CHECKPOINT-CONTROL.
+    evaluate chkMode
+        when 'R'
+            perform readLastCheckpoint
+        when 'W'
+            perform writeCheckpoint
+        when 'C'
+            perform closeCheckpoint
+        when 'X'
+            perform resetCheckpointFile
+    end-evaluate
+.
+EXIT PROGRAM.
+
+readLastCheckpoint.
+    move zeros to chkOutRecNo
+    move zeros to chkOutShiftTry
+    move space to chkOutComplete
+    move zeros to chkOutAccepted
+    move zeros to chkOutRejected
+    move zeros to chkOutEncrypted
+    move zeros to chkOutDecrypted
+    move zeros to chkOutSolved
+    move zeros to chkOutAuditSeq
+    move 'N'   to chkOutFound
+    move 'N'   to chkEofFlag
+
+    open input chkFile
+    if chkFileStatus = '00'
+        read chkFile
+            at end move 'Y' to chkEofFlag
+        end-read
+        perform until chkEndOfFile
+            move chkFileRecNo    to chkOutRecNo
+            move chkFileShiftTry to chkOutShiftTry
+            move chkFileComplete to chkOutComplete
+            move 'Y'              to chkOutFound
+*>          the run-wide counters only mean anything as of a line
+*>          that completed a record - an in-progress Solve
+*>          shift-attempt line (see Solve's per-shift checkpoint
+*>          write) carries no counters of its own, so only a
+*>          complete line's counters become the seed for a restart.
+            if chkFileComplete = 'Y'
+                move chkFileAccepted  to chkOutAccepted
+                move chkFileRejected  to chkOutRejected
+                move chkFileEncrypted to chkOutEncrypted
+                move chkFileDecrypted to chkOutDecrypted
+                move chkFileSolved    to chkOutSolved
+                move chkFileAuditSeq  to chkOutAuditSeq
+            end-if
+            read chkFile
+                at end move 'Y' to chkEofFlag
+            end-read
+        end-perform
+        close chkFile
+    end-if
+.
+
+writeCheckpoint.
+    if chkOpenFlag = 'N'
+        open extend chkFile
+        if chkFileStatus not = '00'
+            open output chkFile
+        end-if
+        move 'Y' to chkOpenFlag
+    end-if
+
+    move chkInRecNo     to chkFileRecNo
+    move chkInShiftTry  to chkFileShiftTry
+    move chkInComplete  to chkFileComplete
+    move chkInAccepted  to chkFileAccepted
+    move chkInRejected  to chkFileRejected
+    move chkInEncrypted to chkFileEncrypted
+    move chkInDecrypted to chkFileDecrypted
+    move chkInSolved    to chkFileSolved
+    move chkInAuditSeq  to chkFileAuditSeq
+    write chkFileRecord
+.
+
+closeCheckpoint.
+    if chkOpenFlag = 'Y'
+        close chkFile
+        move 'N' to chkOpenFlag
+    end-if
+.
+
+*> a fresh (non-restart) batch starts with an empty checkpoint
+*> trail, so a prior run's leftover CHKFILE never leaks into an
+*> unrelated later run.
+resetCheckpointFile.
+    move zeros to chkOutRecNo
+    move zeros to chkOutShiftTry
+    move space to chkOutComplete
+    move zeros to chkOutAccepted
+    move zeros to chkOutRejected
+    move zeros to chkOutEncrypted
+    move zeros to chkOutDecrypted
+    move zeros to chkOutSolved
+    move zeros to chkOutAuditSeq
+    move 'N'   to chkOutFound
+
+    open output chkFile
+    close chkFile
+    move 'N' to chkOpenFlag
+.
+EXIT PROGRAM.
+END PROGRAM Checkpoint.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID.   Validate.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 spaceTally      pic 9(3) value zeros.
+01 trailTally      pic 9(3) value zeros.
+
+LINKAGE SECTION.
+01 valMessage      pic x(99) value spaces.
+01 valFlag         pic x(1)  value 'Y'.
+01 valReason       pic x(8)  value spaces.
+
+PROCEDURE DIVISION USING valMessage, valFlag, valReason.
+VALIDATE-RECORD.
+    move spaces to valReason
+    move 'Y' to valFlag
+
+    move zeros to spaceTally
+    inspect valMessage tallying spaceTally for all spaces
+
+    if spaceTally = length of valMessage
+        move 'N' to valFlag
+        move 'EMPTY' to valReason
+    else
+        move zeros to trailTally
+        inspect function reverse(valMessage) tallying trailTally
+            for leading spaces
+        if trailTally = 0
+            move 'N' to valFlag
+            move 'OVERLEN' to valReason
+        end-if
+    end-if
+.
+EXIT PROGRAM.
+END PROGRAM Validate.
+
+END PROGRAM MAINPROG.
